@@ -1,18 +1,500 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. STARTRIANGLE.
-DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 WS-STR PIC X(30).
-   01 WS-CNT PIC 9(02).
-PROCEDURE DIVISION.
-    FIRST-PARA.
-    PERFORM VARYING WS-CNT FROM 1 BY 1
-    UNTIL WS-CNT >= 30
-        STRING 
-            WS-STR DELIMITED BY SPACE
-            "*" DELIMITED BY SIZE
-            INTO WS-STR
-        END-STRING
-        DISPLAY WS-STR
-    END-PERFORM
-STOP RUN.
+000100******************************************************************
+000105* IDENTIFICATION DIVISION                                       *
+000110******************************************************************
+000115 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    STARTRIANGLE.
+000125 AUTHOR.        D SPRAGUE.
+000130 INSTALLATION.  REPORT PRODUCTION - BATCH SUPPORT.
+000135 DATE-WRITTEN.  01/14/1998.
+000140 DATE-COMPILED.
+000145******************************************************************
+000150* MODIFICATION HISTORY                                          *
+000155* 01/14/98  DPS  ORIGINAL - DISPLAYS A FIXED 29-ROW STAR         *
+000160*                TRIANGLE, NO PARAMETERS.                       *
+000165* 08/09/26  DPS  HEIGHT NOW COMES FROM A CONTROL CARD (BANCTLIN) *
+000170*                READ BEFORE THE PERFORM VARYING STARTS, SO     *
+000175*                OPERATORS CAN CHANGE THE DIVIDER HEIGHT FOR A   *
+000180*                RUN WITHOUT A RECOMPILE.                        *
+000185* 08/09/26  DPS  WS-STR WIDENED TO 132 COLUMNS AND WIDTH ADDED   *
+000190*                TO THE CONTROL CARD SO WIDE-CARRIAGE REPORT     *
+000195*                RUNS CAN ASK FOR A BANNER WIDER THAN 29 STARS.  *
+000200* 08/09/26  DPS  ADDED A SHAPE CODE (T/D) SO A RUN CAN ASK FOR   *
+000205*                A DIAMOND THAT MIRRORS BACK DOWN AFTER THE      *
+000210*                PEAK INSTEAD OF ONLY EVER GROWING.  ROW         *
+000215*                BUILDING NO LONGER GROWS WS-STR BY APPENDING -  *
+000220*                EACH ROW IS NOW BUILT TO ITS OWN LENGTH SO THE  *
+000225*                DESCENDING HALF CAN SHRINK BACK DOWN.           *
+000230* 08/09/26  DPS  BANNER ROWS NOW GO TO THE BANRPT01 REPORT FD    *
+000235*                INSTEAD OF DISPLAY, SO THE DIVIDER CAN BE       *
+000240*                SPLICED INTO A PRINTED REPORT DECK RATHER THAN  *
+000245*                LEFT AS CONSOLE/SYSOUT NOISE.                   *
+000250* 08/09/26  DPS  ADDED A BANCHKPT CHECKPOINT FILE.  EVERY 5TH    *
+000255*                ROW WRITTEN, THE CURRENT ROW AND PHASE (GROWING *
+000260*                OR - FOR A DIAMOND - SHRINKING) ARE SAVED SO A  *
+000265*                JCL RESTART AFTER AN ABEND PICKS BACK UP MID-   *
+000270*                BANNER INSTEAD OF REDOING ROWS ALREADY PRINTED. *
+000275*                CHECKPOINT IS CLEARED ON A CLEAN FINISH.        *
+000280* 08/09/26  DPS  BANCTLIN CAN NOW HOLD MANY BANNER REQUESTS, ONE *
+000285*                PER REPORT SECTION, PROCESSED IN A SINGLE JOB   *
+000290*                STEP INSTEAD OF ONE CARD/ONE STEP PER BANNER.   *
+000295*                THE CHECKPOINT RECORD NOW ALSO CARRIES THE      *
+000300*                REQUEST NUMBER IN PROGRESS SO A RESTART SKIPS   *
+000305*                THE REQUESTS ALREADY FINISHED AND RESUMES THE   *
+000310*                ONE THAT WAS RUNNING WHEN THE JOB ABENDED.      *
+000315* 08/09/26  DPS  ADDED A JOB-ID/OPERATOR-ID PAIR TO THE CONTROL   *
+000320*                CARD AND A BANAUDIT AUDIT FILE.  ONE AUDIT       *
+000325*                RECORD IS NOW WRITTEN PER BANNER PRODUCED, SO    *
+000330*                AUDITORS CAN TIE A PRINTED DIVIDER BACK TO THE   *
+000335*                RUN DATE, THE SUBMITTING JOB/OPERATOR, AND THE   *
+000340*                HEIGHT ACTUALLY PRODUCED.                       *
+000345* 08/09/26  DPS  FILL CHARACTER IS NOW A CONTROL CARD FIELD       *
+000350*                (BANN-FILL-CHAR) INSTEAD OF THE HARDCODED "*",   *
+000355*                SO FINANCE/OPS CAN MARK THEIR DIVIDERS "=" OR    *
+000360*                "-" INSTEAD.  A BLANK FILL CHARACTER IS REJECTED *
+000365*                BY THE SAME BLANK-FIELD CHECK 1400-VALIDATE-      *
+000370*                REQUEST ALREADY USES FOR HEIGHT/WIDTH.            *
+000375* 08/09/26  DPS  BANN-WIDTH NOW ACTUALLY SCALES EACH ROW INSTEAD  *
+000380*                OF ONLY BEING VALIDATED - THE ASCENDING HALF'S   *
+000385*                PEAK ROW IS SCALED TO REACH BANN-WIDTH STARS     *
+000390*                RATHER THAN STOPPING AT BANN-HEIGHT - 1, SO A    *
+000395*                WIDE-CARRIAGE REQUEST PRODUCES A BANNER THAT IS  *
+000400*                VISIBLY WIDER, NOT JUST TALLER.                  *
+000405* 08/09/26  DPS  GUARDED THE DIAMOND'S DESCENDING START AGAINST A *
+000410*                ONE-ROW REQUEST - HEIGHT - 2 ON AN UNSIGNED      *
+000415*                COUNTER WAS WRAPPING NEGATIVE INTO A BOGUS EXTRA *
+000420*                ROW INSTEAD OF ZERO DESCENDING ROWS.             *
+000425* 08/09/26  DPS  BANRPT01/BANAUDIT FILE STATUS IS NOW CHECKED     *
+000430*                AFTER EVERY OPEN AND WRITE TO THOSE DATASETS - A *
+000435*                DASD-FULL OR OTHER I/O FAILURE NOW ABENDS THE    *
+000440*                STEP INSTEAD OF SILENTLY DROPPING OUTPUT.        *
+000445*                EXTENDED THE SAME CHECK TO THE AUDIT WRITE, AND  *
+000450*                TO BANCTLIN'S OWN OPEN/READ - A BAD CONTROL-CARD *
+000455*                DD NOW ABENDS WITH A CLEAR MESSAGE INSTEAD OF A  *
+000460*                RAW RUNTIME I/O ERROR OR A SILENT EMPTY RUN.     *
+000465* 08/09/26  DPS  A ONE-ROW HEIGHT IS NOW REJECTED BY              *
+000470*                1400-VALIDATE-REQUEST INSTEAD OF SILENTLY        *
+000475*                LOGGING AN AUDIT RECORD FOR A BANNER THAT NEVER  *
+000480*                ACTUALLY PRINTED ANY ROWS.                       *
+000485* 08/09/26  DPS  BANCHKPT IS NOW ALSO REFRESHED THE MOMENT A      *
+000490*                REQUEST FINISHES, NOT ONLY ON THE EVERY-5TH-ROW  *
+000495*                CADENCE - A RESTART AFTER ONE OR MORE REQUESTS   *
+000500*                COMPLETED PAST THE LAST 5-ROW CHECKPOINT NO      *
+000505*                LONGER RE-BUILDS AND RE-AUDITS THEM.  SKIPPED    *
+000510*                REQUEST CARDS ARE NOW RE-VALIDATED ON RESTART    *
+000515*                INSTEAD OF BEING READ AND DISCARDED BLIND, SO A  *
+000520*                CARD THAT WAS REJECTED BEFORE THE ABEND STILL    *
+000525*                RAISES THE RETURN CODE THE SECOND TIME THROUGH.  *
+000530*                BANCHKPT'S OWN OPEN/WRITE NOW GET THE SAME FILE   *
+000535*                STATUS CHECK AS THE OTHER DATASETS.  REPLACED     *
+000540*                THE HEIGHT-EXCEEDS-WIDTH VALIDATION CHECK WITH A  *
+000545*                DIRECT HEIGHT-EXCEEDS-132 CHECK, SINCE THE REAL   *
+000550*                LIMIT IS THE REPORT LINE'S OWN CAPACITY, NOT AN   *
+000555*                UNRELATED COMPARISON AGAINST THE REQUEST'S OWN    *
+000560*                WIDTH.                                           *
+000565******************************************************************
+000570*
+000575* PURPOSE.  DISPLAYS ONE STAR TRIANGLE (OR DIAMOND) DIVIDER PER
+000580*           REQUEST CARD READ FROM THE BANCTLIN CONTROL FILE.
+000585*
+000590 ENVIRONMENT DIVISION.
+000595 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  IBM-370.
+000605 OBJECT-COMPUTER.  IBM-370.
+000610 INPUT-OUTPUT SECTION.
+000615 FILE-CONTROL.
+000620     SELECT BANN-CONTROL-FILE  ASSIGN TO BANCTLIN
+000625         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-CTL-STATUS.
+000635     SELECT BANN-REPORT-FILE   ASSIGN TO BANRPT01
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000645         FILE STATUS IS WS-RPT-STATUS.
+000650     SELECT BANN-CHKPT-FILE    ASSIGN TO BANCHKPT
+000655         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CHK-STATUS.
+000665     SELECT BANN-AUDIT-FILE    ASSIGN TO BANAUDIT
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000675         FILE STATUS IS WS-AUD-STATUS.
+000680******************************************************************
+000685* DATA DIVISION                                                 *
+000690******************************************************************
+000695 DATA DIVISION.
+000700 FILE SECTION.
+000705 FD  BANN-CONTROL-FILE
+000710     RECORDING MODE IS F.
+000715 01  BANN-CONTROL-RECORD.
+000720     COPY BANNCTL.
+000725 FD  BANN-REPORT-FILE
+000730     RECORDING MODE IS F.
+000735 01  BANN-REPORT-RECORD          PIC X(132).
+000740 FD  BANN-CHKPT-FILE
+000745     RECORDING MODE IS F.
+000750 01  BANN-CHKPT-RECORD.
+000755     COPY BANNCHKP.
+000760 FD  BANN-AUDIT-FILE
+000765     RECORDING MODE IS F.
+000770 01  BANN-AUDIT-RECORD.
+000775     COPY BANNAUD.
+000780******************************************************************
+000785*    WORKING-STORAGE SECTION                                    *
+000790******************************************************************
+000795 WORKING-STORAGE SECTION.
+000800 01  WS-CTL-STATUS            PIC X(02) VALUE '00'.
+000805 01  WS-RPT-STATUS            PIC X(02) VALUE '00'.
+000810 01  WS-CHK-STATUS            PIC X(02) VALUE '00'.
+000815 01  WS-AUD-STATUS            PIC X(02) VALUE '00'.
+000820 01  WS-RUN-DATE              PIC 9(08).
+000825 01  WS-STR                   PIC X(132).
+000830 01  WS-ROW                   PIC 9(03) COMP.
+000835 01  WS-COL                   PIC 9(03) COMP.
+000840 01  WS-DESC-START            PIC 9(03) COMP.
+000845 01  WS-COLS-THIS-ROW         PIC 9(03) COMP.
+000850 01  WS-START-ROW             PIC 9(03) COMP VALUE 1.
+000855 01  WS-LINE-CTR              PIC 9(03) COMP VALUE ZERO.
+000860 01  WS-CUR-PHASE             PIC X(01) VALUE SPACE.
+000865 01  WS-REQUEST-NUM           PIC 9(03) COMP VALUE ZERO.
+000870 01  WS-SKIP-TARGET           PIC 9(03) COMP VALUE ZERO.
+000875 01  WS-CTL-EOF               PIC X(01) VALUE 'N'.
+000880     88  WS-CTL-EOF-YES           VALUE 'Y'.
+000885 01  WS-CHKPT-FOUND           PIC X(01) VALUE 'N'.
+000890     88  WS-CHKPT-FOUND-YES       VALUE 'Y'.
+000895 01  WS-SKIP-ASCEND           PIC X(01) VALUE 'N'.
+000900     88  WS-SKIP-ASCEND-YES       VALUE 'Y'.
+000905 01  WS-REQ-VALID             PIC X(01) VALUE 'Y'.
+000910     88  WS-REQ-VALID-YES         VALUE 'Y'.
+000915     88  WS-REQ-VALID-NO          VALUE 'N'.
+000920 01  WS-RESUME-COMPLETE       PIC X(01) VALUE 'N'.
+000925     88  WS-RESUME-COMPLETE-YES   VALUE 'Y'.
+000930******************************************************************
+000935* PROCEDURE DIVISION                                            *
+000940******************************************************************
+000945 PROCEDURE DIVISION.
+000950 0000-MAINLINE.
+000955     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000960     PERFORM 2000-PROCESS-ONE-REQUEST THRU 2000-EXIT
+000965         UNTIL WS-CTL-EOF-YES
+000970     IF WS-REQUEST-NUM = 0
+000975         DISPLAY 'STARTRI0010E - BANCTLIN IS EMPTY'
+000980     END-IF
+000985     PERFORM 9000-CLEAR-CHECKPOINT THRU 9000-EXIT
+000990     CLOSE BANN-CONTROL-FILE
+000995     CLOSE BANN-REPORT-FILE
+001000     CLOSE BANN-AUDIT-FILE
+001005     STOP RUN.
+001010******************************************************************
+001015*    1000-INITIALIZE THRU 1000-EXIT                             *
+001020*    OPENS THE CONTROL FILE, THEN CHECKS FOR A LEFTOVER          *
+001025*    CHECKPOINT FROM AN ABENDED PRIOR RUN BEFORE OPENING THE     *
+001030*    REPORT FILE FRESH OR FOR EXTEND AND SKIPPING PAST ANY       *
+001035*    REQUESTS THE PRIOR RUN ALREADY FINISHED.                    *
+001040******************************************************************
+001045 1000-INITIALIZE.
+001050     OPEN INPUT BANN-CONTROL-FILE
+001055     IF WS-CTL-STATUS NOT = '00'
+001060         DISPLAY 'STARTRI0031E - BANCTLIN OPEN FAILED, STATUS '
+001065             WS-CTL-STATUS
+001070         MOVE 16 TO RETURN-CODE
+001075         STOP RUN
+001080     END-IF
+001085     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+001090     IF WS-CHKPT-FOUND-YES
+001095         OPEN EXTEND BANN-REPORT-FILE
+001100         IF WS-RPT-STATUS NOT = '00'
+001105             DISPLAY 'STARTRI0027E - BANRPT01 OPEN EXTEND FAILED'
+001110                 ', STATUS ' WS-RPT-STATUS
+001115             MOVE 16 TO RETURN-CODE
+001120             STOP RUN
+001125         END-IF
+001130         OPEN EXTEND BANN-AUDIT-FILE
+001135         IF WS-AUD-STATUS NOT = '00'
+001140             DISPLAY 'STARTRI0028E - BANAUDIT OPEN EXTEND FAILED'
+001145                 ', STATUS ' WS-AUD-STATUS
+001150             MOVE 16 TO RETURN-CODE
+001155             STOP RUN
+001160         END-IF
+001165         PERFORM 1200-SKIP-COMPLETED-REQUESTS THRU 1200-EXIT
+001170     ELSE
+001175         OPEN OUTPUT BANN-REPORT-FILE
+001180         IF WS-RPT-STATUS NOT = '00'
+001185             DISPLAY 'STARTRI0027E - BANRPT01 OPEN OUTPUT FAILED'
+001190                 ', STATUS ' WS-RPT-STATUS
+001195             MOVE 16 TO RETURN-CODE
+001200             STOP RUN
+001205         END-IF
+001210         OPEN OUTPUT BANN-AUDIT-FILE
+001215         IF WS-AUD-STATUS NOT = '00'
+001220             DISPLAY 'STARTRI0028E - BANAUDIT OPEN OUTPUT FAILED'
+001225                 ', STATUS ' WS-AUD-STATUS
+001230             MOVE 16 TO RETURN-CODE
+001235             STOP RUN
+001240         END-IF
+001245     END-IF
+001250     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE.
+001255 1000-EXIT.
+001260     EXIT.
+001265******************************************************************
+001270*    1100-CHECK-FOR-RESTART THRU 1100-EXIT                      *
+001275*    LOOKS FOR A CHECKPOINT RECORD LEFT BY AN INTERRUPTED RUN.   *
+001280*    WHEN ONE IS FOUND, THE REQUEST/ROW/PHASE IT HOLDS TELL      *
+001285*    THE REST OF THE PROGRAM WHERE TO PICK BACK UP.              *
+001290******************************************************************
+001295 1100-CHECK-FOR-RESTART.
+001300     OPEN INPUT BANN-CHKPT-FILE
+001305     IF WS-CHK-STATUS = '00'
+001310         READ BANN-CHKPT-FILE
+001315             AT END
+001320                 CONTINUE
+001325             NOT AT END
+001330                 SET WS-CHKPT-FOUND-YES TO TRUE
+001335                 MOVE CHKP-REQUEST-NUM TO WS-SKIP-TARGET
+001340                 IF CHKP-PHASE-DESCENDING
+001345                     SET WS-SKIP-ASCEND-YES TO TRUE
+001350                     COMPUTE WS-DESC-START = CHKP-LINE-NUM - 1
+001355                 ELSE
+001360                     IF CHKP-PHASE-COMPLETE
+001365                         SET WS-RESUME-COMPLETE-YES TO TRUE
+001370                     ELSE
+001375                         COMPUTE WS-START-ROW = CHKP-LINE-NUM + 1
+001380                     END-IF
+001385                 END-IF
+001390         END-READ
+001395         CLOSE BANN-CHKPT-FILE
+001400     END-IF.
+001405 1100-EXIT.
+001410     EXIT.
+001415******************************************************************
+001420*    1200-SKIP-COMPLETED-REQUESTS THRU 1200-EXIT                *
+001425*    READS AND DISCARDS THE CONTROL RECORDS FOR REQUESTS THE     *
+001430*    PRIOR RUN ALREADY FINISHED, LEAVING THE INTERRUPTED          *
+001435*    REQUEST'S OWN CARD UNREAD FOR THE NORMAL PROCESSING LOOP.    *
+001440*    WHEN THE CHECKPOINT SHOWS THE LAST REQUEST RAN TO COMPLETION *
+001445*    (RATHER THAN BEING INTERRUPTED MID-BANNER), ITS OWN CARD IS  *
+001450*    SKIPPED TOO, SINCE THERE IS NOTHING LEFT TO RESUME ON IT.    *
+001455******************************************************************
+001460 1200-SKIP-COMPLETED-REQUESTS.
+001465     IF NOT WS-RESUME-COMPLETE-YES
+001470         COMPUTE WS-SKIP-TARGET = WS-SKIP-TARGET - 1
+001475     END-IF
+001480     PERFORM 1250-SKIP-ONE-REQUEST THRU 1250-EXIT
+001485         UNTIL WS-REQUEST-NUM >= WS-SKIP-TARGET
+001490         OR WS-CTL-EOF-YES.
+001495 1200-EXIT.
+001500     EXIT.
+001505******************************************************************
+001510*    1250-SKIP-ONE-REQUEST THRU 1250-EXIT                        *
+001515*    REVALIDATES A SKIPPED CARD BEFORE DISCARDING IT, SO A CARD   *
+001520*    THAT WAS REJECTED BEFORE THE ABEND STILL RAISES THE RETURN   *
+001525*    CODE ON A RESTART INSTEAD OF BEING READ AND DISCARDED BLIND. *
+001530******************************************************************
+001535 1250-SKIP-ONE-REQUEST.
+001540     PERFORM 1300-READ-CONTROL-RECORD THRU 1300-EXIT
+001545     IF NOT WS-CTL-EOF-YES
+001550         PERFORM 1400-VALIDATE-REQUEST THRU 1400-EXIT
+001555     END-IF.
+001560 1250-EXIT.
+001565     EXIT.
+001570******************************************************************
+001575*    1300-READ-CONTROL-RECORD THRU 1300-EXIT                    *
+001580******************************************************************
+001585 1300-READ-CONTROL-RECORD.
+001590     READ BANN-CONTROL-FILE
+001595         AT END
+001600             SET WS-CTL-EOF-YES TO TRUE
+001605         NOT AT END
+001610             IF WS-CTL-STATUS NOT = '00'
+001615                 DISPLAY 'STARTRI0032E - BANCTLIN READ FAILED, '
+001620                     'STATUS ' WS-CTL-STATUS
+001625                 MOVE 16 TO RETURN-CODE
+001630                 STOP RUN
+001635             END-IF
+001640             ADD 1 TO WS-REQUEST-NUM
+001645     END-READ.
+001650 1300-EXIT.
+001655     EXIT.
+001660******************************************************************
+001665*    2000-PROCESS-ONE-REQUEST THRU 2000-EXIT                    *
+001670*    READS ONE CONTROL RECORD AND BUILDS ITS BANNER.             *
+001675******************************************************************
+001680 2000-PROCESS-ONE-REQUEST.
+001685     PERFORM 1300-READ-CONTROL-RECORD THRU 1300-EXIT
+001690     IF NOT WS-CTL-EOF-YES
+001695         PERFORM 1400-VALIDATE-REQUEST THRU 1400-EXIT
+001700         IF WS-REQ-VALID-YES
+001705             PERFORM 2100-BUILD-BANNER THRU 2100-EXIT
+001710         END-IF
+001715     END-IF.
+001720 2000-EXIT.
+001725     EXIT.
+001730******************************************************************
+001735*    1400-VALIDATE-REQUEST THRU 1400-EXIT                        *
+001740*    REJECTS A REQUEST CARD THAT WOULD PRODUCE GARBAGE OUTPUT -   *
+001745*    A ZERO HEIGHT OR WIDTH, A HEIGHT OR WIDTH BEYOND THE REPORT  *
+001750*    LINE'S 132-COLUMN CAPACITY, OR A SHAPE CODE THAT ISN'T T     *
+001755*    OR D.                                                       *
+001760*    A REJECTED REQUEST IS SKIPPED (THE REST OF THE BATCH STILL   *
+001765*    RUNS) AND THE JOB STEP RETURN CODE IS RAISED TO 16.          *
+001770******************************************************************
+001775 1400-VALIDATE-REQUEST.
+001780     SET WS-REQ-VALID-YES TO TRUE
+001785     IF BANN-HEIGHT < 2
+001790         DISPLAY 'STARTRI0021E - REQUEST ' WS-REQUEST-NUM
+001795             ' REJECTED - HEIGHT MUST BE AT LEAST 2 (A HEIGHT'
+001800             ' OF 1 PRODUCES NO BANNER ROWS)'
+001805         SET WS-REQ-VALID-NO TO TRUE
+001810     END-IF
+001815     IF WS-REQ-VALID-YES AND BANN-WIDTH = ZERO
+001820         DISPLAY 'STARTRI0022E - REQUEST ' WS-REQUEST-NUM
+001825             ' REJECTED - WIDTH MUST BE GREATER THAN ZERO'
+001830         SET WS-REQ-VALID-NO TO TRUE
+001835     END-IF
+001840     IF WS-REQ-VALID-YES AND BANN-WIDTH > 132
+001845         DISPLAY 'STARTRI0023E - REQUEST ' WS-REQUEST-NUM
+001850             ' REJECTED - WIDTH EXCEEDS 132 COLUMN'
+001855             ' REPORT CAPACITY'
+001860         SET WS-REQ-VALID-NO TO TRUE
+001865     END-IF
+001870     IF WS-REQ-VALID-YES AND BANN-HEIGHT > 132
+001875         DISPLAY 'STARTRI0024E - REQUEST ' WS-REQUEST-NUM
+001880             ' REJECTED - HEIGHT EXCEEDS 132 ROW REPORT'
+001885             ' CAPACITY'
+001890         SET WS-REQ-VALID-NO TO TRUE
+001895     END-IF
+001900     IF WS-REQ-VALID-YES
+001905         IF NOT BANN-SHAPE-TRIANGLE AND NOT BANN-SHAPE-DIAMOND
+001910             DISPLAY 'STARTRI0025E - REQUEST ' WS-REQUEST-NUM
+001915                 ' REJECTED - INVALID SHAPE CODE ' BANN-SHAPE
+001920             SET WS-REQ-VALID-NO TO TRUE
+001925         END-IF
+001930     END-IF
+001935     IF WS-REQ-VALID-YES AND BANN-FILL-CHAR = SPACE
+001940         DISPLAY 'STARTRI0026E - REQUEST ' WS-REQUEST-NUM
+001945             ' REJECTED - FILL CHARACTER MUST NOT BE BLANK'
+001950         SET WS-REQ-VALID-NO TO TRUE
+001955     END-IF
+001960     IF WS-REQ-VALID-NO
+001965         MOVE 16 TO RETURN-CODE
+001970     END-IF.
+001975 1400-EXIT.
+001980     EXIT.
+001985******************************************************************
+001990*    2100-BUILD-BANNER THRU 2100-EXIT                           *
+001995*    ON FINISHING, REFRESHES BANCHKPT WITH A COMPLETE MARKER FOR *
+002000*    THIS REQUEST SO A RESTART AFTER THIS POINT SKIPS IT OUTRIGHT*
+002005*    INSTEAD OF TREATING IT AS STILL IN PROGRESS AT WHATEVER     *
+002010*    5-ROW CHECKPOINT WAS LAST WRITTEN FOR IT.                   *
+002015******************************************************************
+002020 2100-BUILD-BANNER.
+002025     IF NOT WS-SKIP-ASCEND-YES
+002030         MOVE 'A' TO WS-CUR-PHASE
+002035         PERFORM 2200-BUILD-ONE-ROW THRU 2200-EXIT
+002040             VARYING WS-ROW FROM WS-START-ROW BY 1
+002045             UNTIL WS-ROW >= BANN-HEIGHT
+002050     END-IF
+002055     IF BANN-SHAPE-DIAMOND AND BANN-HEIGHT > 1
+002060         MOVE 'D' TO WS-CUR-PHASE
+002065         IF NOT WS-SKIP-ASCEND-YES
+002070             COMPUTE WS-DESC-START = BANN-HEIGHT - 2
+002075         END-IF
+002080         PERFORM 2200-BUILD-ONE-ROW THRU 2200-EXIT
+002085             VARYING WS-ROW FROM WS-DESC-START BY -1
+002090             UNTIL WS-ROW < 1
+002095     END-IF
+002100     PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+002105     MOVE 1 TO WS-START-ROW
+002110     MOVE 'N' TO WS-SKIP-ASCEND
+002115     MOVE 'C' TO WS-CUR-PHASE
+002120     MOVE ZERO TO WS-ROW
+002125     PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT.
+002130 2100-EXIT.
+002135     EXIT.
+002140 2200-BUILD-ONE-ROW.
+002145     COMPUTE WS-COLS-THIS-ROW =
+002150         (WS-ROW * BANN-WIDTH) / (BANN-HEIGHT - 1)
+002155     IF WS-COLS-THIS-ROW < 1
+002160         MOVE 1 TO WS-COLS-THIS-ROW
+002165     END-IF
+002170     MOVE SPACES TO WS-STR
+002175     PERFORM 2210-FILL-ONE-CHAR THRU 2210-EXIT
+002180         VARYING WS-COL FROM 1 BY 1
+002185         UNTIL WS-COL > WS-COLS-THIS-ROW
+002190     MOVE WS-STR TO BANN-REPORT-RECORD
+002195     WRITE BANN-REPORT-RECORD
+002200     IF WS-RPT-STATUS NOT = '00'
+002205         DISPLAY 'STARTRI0029E - BANRPT01 WRITE FAILED, STATUS '
+002210             WS-RPT-STATUS
+002215         MOVE 16 TO RETURN-CODE
+002220         STOP RUN
+002225     END-IF
+002230     ADD 1 TO WS-LINE-CTR
+002235     IF FUNCTION MOD(WS-LINE-CTR, 5) = 0
+002240         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+002245     END-IF.
+002250 2200-EXIT.
+002255     EXIT.
+002260 2210-FILL-ONE-CHAR.
+002265     MOVE BANN-FILL-CHAR TO WS-STR (WS-COL:1).
+002270 2210-EXIT.
+002275     EXIT.
+002280******************************************************************
+002285*    2300-WRITE-CHECKPOINT THRU 2300-EXIT                       *
+002290*    REWRITES BANCHKPT WITH THE REQUEST AND ROW JUST COMPLETED   *
+002295*    AND WHICH HALF OF THE BANNER IT BELONGS TO.                 *
+002300******************************************************************
+002305 2300-WRITE-CHECKPOINT.
+002310     OPEN OUTPUT BANN-CHKPT-FILE
+002315     IF WS-CHK-STATUS NOT = '00'
+002320         DISPLAY 'STARTRI0033E - BANCHKPT OPEN FAILED, STATUS '
+002325             WS-CHK-STATUS
+002330         MOVE 16 TO RETURN-CODE
+002335         STOP RUN
+002340     END-IF
+002345     MOVE SPACES TO BANN-CHKPT-RECORD
+002350     MOVE WS-REQUEST-NUM TO CHKP-REQUEST-NUM
+002355     MOVE WS-ROW TO CHKP-LINE-NUM
+002360     MOVE WS-CUR-PHASE TO CHKP-PHASE
+002365     WRITE BANN-CHKPT-RECORD
+002370     IF WS-CHK-STATUS NOT = '00'
+002375         DISPLAY 'STARTRI0034E - BANCHKPT WRITE FAILED, STATUS '
+002380             WS-CHK-STATUS
+002385         MOVE 16 TO RETURN-CODE
+002390         STOP RUN
+002395     END-IF
+002400     CLOSE BANN-CHKPT-FILE.
+002405 2300-EXIT.
+002410     EXIT.
+002415******************************************************************
+002420*    9000-CLEAR-CHECKPOINT THRU 9000-EXIT                       *
+002425*    A CLEAN FINISH NEEDS NO RESTART, SO THE CHECKPOINT FILE IS  *
+002430*    TRUNCATED BACK TO EMPTY.                                    *
+002435******************************************************************
+002440 9000-CLEAR-CHECKPOINT.
+002445     OPEN OUTPUT BANN-CHKPT-FILE
+002450     IF WS-CHK-STATUS NOT = '00'
+002455         DISPLAY 'STARTRI0033E - BANCHKPT OPEN FAILED, STATUS '
+002460             WS-CHK-STATUS
+002465         MOVE 16 TO RETURN-CODE
+002470         STOP RUN
+002475     END-IF
+002480     CLOSE BANN-CHKPT-FILE.
+002485 9000-EXIT.
+002490     EXIT.
+002495******************************************************************
+002500*    2400-WRITE-AUDIT-RECORD THRU 2400-EXIT                     *
+002505*    ONE AUDIT RECORD PER BANNER PRODUCED - RUN DATE, THE        *
+002510*    SUBMITTING JOB/OPERATOR, AND THE HEIGHT ACTUALLY PRODUCED.  *
+002515******************************************************************
+002520 2400-WRITE-AUDIT-RECORD.
+002525     MOVE SPACES TO BANN-AUDIT-RECORD
+002530     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+002535     MOVE BANN-JOB-ID TO AUD-JOB-ID
+002540     MOVE BANN-OPERATOR-ID TO AUD-OPERATOR-ID
+002545     MOVE WS-REQUEST-NUM TO AUD-REQUEST-NUM
+002550     MOVE BANN-HEIGHT TO AUD-HEIGHT-PRODUCED
+002555     WRITE BANN-AUDIT-RECORD
+002560     IF WS-AUD-STATUS NOT = '00'
+002565         DISPLAY 'STARTRI0030E - BANAUDIT WRITE FAILED, STATUS '
+002570             WS-AUD-STATUS
+002575         MOVE 16 TO RETURN-CODE
+002580         STOP RUN
+002585     END-IF.
+002590 2400-EXIT.
+002595     EXIT.

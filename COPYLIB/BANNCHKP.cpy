@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* BANNCHKP.CPY                                                   *
+000120* CHECKPOINT RECORD - REMEMBERS WHICH CONTROL-FILE REQUEST WAS   *
+000130* IN PROGRESS, THE LAST ROW WRITTEN FOR IT, AND WHETHER THE      *
+000140* ASCENDING OR DESCENDING HALF WAS IN PROGRESS, SO A RESTART     *
+000150* STEP CAN SKIP THE BANNERS ALREADY FINISHED AND PICK UP MID-    *
+000160* TRIANGLE ON THE ONE THAT WAS RUNNING WHEN THE JOB ABENDED.     *
+000165* CHKP-PHASE-COMPLETE MARKS A REQUEST THAT FINISHED CLEANLY, SO  *
+000166* A RESTART SKIPS IT OUTRIGHT INSTEAD OF TREATING IT AS STILL    *
+000167* IN PROGRESS AT ITS LAST 5-ROW CHECKPOINT.                      *
+000170******************************************************************
+000180 05  CHKP-REQUEST-NUM         PIC 9(03).
+000190 05  CHKP-LINE-NUM            PIC 9(03).
+000200 05  CHKP-PHASE               PIC X(01).
+000210     88  CHKP-PHASE-ASCENDING     VALUE 'A'.
+000220     88  CHKP-PHASE-DESCENDING    VALUE 'D'.
+000225     88  CHKP-PHASE-COMPLETE      VALUE 'C'.
+000230 05  FILLER                   PIC X(73).

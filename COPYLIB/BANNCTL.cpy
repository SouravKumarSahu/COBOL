@@ -0,0 +1,21 @@
+000100******************************************************************
+000110* BANNCTL.CPY                                                   *
+000120* BANNER CONTROL CARD.  HEIGHT AND WIDTH FOR THIS RUN'S         *
+000130* BANNER - WIDTH LETS WIDE-CARRIAGE (132-COLUMN) REPORT         *
+000140* RUNS ASK FOR A BANNER WIDER THAN THE OLD FIXED 30-COLUMN      *
+000150* WS-STR EVER ALLOWED - PLUS A SHAPE CODE SO MONTH-END          *
+000160* PACKET DIVIDERS CAN ASK FOR A DIAMOND INSTEAD OF A PLAIN      *
+000170* ASCENDING TRIANGLE.                                           *
+000180******************************************************************
+000185* JOB-ID/OPERATOR-ID WERE ADDED SO EACH REQUEST CAN BE TRACED     *
+000186* BACK TO THE SUBMITTING JOB AND OPERATOR ON THE AUDIT LOG.       *
+000187******************************************************************
+000190 05  BANN-HEIGHT             PIC 9(03).
+000200 05  BANN-WIDTH              PIC 9(03).
+000210 05  BANN-SHAPE              PIC X(01).
+000220     88  BANN-SHAPE-TRIANGLE     VALUE 'T'.
+000230     88  BANN-SHAPE-DIAMOND      VALUE 'D'.
+000235 05  BANN-JOB-ID              PIC X(08).
+000236 05  BANN-OPERATOR-ID         PIC X(08).
+000238 05  BANN-FILL-CHAR           PIC X(01).
+000240 05  FILLER                  PIC X(56).

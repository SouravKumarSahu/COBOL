@@ -0,0 +1,12 @@
+000100******************************************************************
+000110* BANNAUD.CPY                                                    *
+000120* AUDIT RECORD - ONE PER BANNER PRODUCED.  LETS AN AUDITOR TIE    *
+000130* A PRINTED DIVIDER PAGE BACK TO THE RUN DATE, THE SUBMITTING     *
+000140* JOB/OPERATOR, AND THE HEIGHT ACTUALLY PRODUCED.                 *
+000150******************************************************************
+000160 05  AUD-RUN-DATE             PIC 9(08).
+000170 05  AUD-JOB-ID               PIC X(08).
+000180 05  AUD-OPERATOR-ID          PIC X(08).
+000190 05  AUD-REQUEST-NUM          PIC 9(03).
+000200 05  AUD-HEIGHT-PRODUCED      PIC 9(03).
+000210 05  FILLER                   PIC X(50).

@@ -0,0 +1,7 @@
+000100******************************************************************
+000110* BANNTBL.CPY                                                    *
+000120* SHARED BANNER LINE TABLE PASSED BETWEEN BANNERSUB AND ITS       *
+000130* CALLERS.  SIZED FOR THE WORST CASE - A 132-WIDE DIAMOND, WHICH  *
+000140* BUILDS 131 ASCENDING ROWS AND 130 DESCENDING ROWS.              *
+000150******************************************************************
+000160 05  BANN-LINE-TBL             PIC X(132) OCCURS 262 TIMES.

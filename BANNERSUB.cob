@@ -0,0 +1,151 @@
+000100******************************************************************
+000105* IDENTIFICATION DIVISION                                       *
+000110******************************************************************
+000115 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.    BANNERSUB.
+000125 AUTHOR.        D SPRAGUE.
+000130 INSTALLATION.  REPORT PRODUCTION - BATCH SUPPORT.
+000135 DATE-WRITTEN.  08/09/26.
+000140 DATE-COMPILED.
+000145******************************************************************
+000150* MODIFICATION HISTORY                                          *
+000155* 08/09/26  DPS  ORIGINAL.  CALL-ABLE EXTRACTION OF STARTRIANGLE'S*
+000160*                ROW-BUILDING LOGIC SO OTHER BATCH PROGRAMS CAN   *
+000165*                GET A BANNER DIRECTLY INSTEAD OF SHELLING OUT TO *
+000170*                A SEPARATE EXEC PGM STEP.  TAKES HEIGHT, WIDTH,  *
+000175*                FILL CHARACTER, AND SHAPE ON THE LINKAGE SECTION *
+000180*                AND RETURNS THE FINISHED BANNER IN A LINE TABLE  *
+000185*                RATHER THAN WRITING A REPORT FD ITSELF, SINCE A  *
+000190*                CALLED SUBROUTINE HAS NO BUSINESS OWNING THE     *
+000195*                CALLER'S OUTPUT DATASETS.                        *
+000200* 08/09/26  DPS  LS-WIDTH NOW ACTUALLY SCALES EACH ROW, AND THE   *
+000205*                DIAMOND'S DESCENDING START IS GUARDED AGAINST A  *
+000210*                ONE-ROW REQUEST - SAME TWO FIXES STARTRIANGLE'S   *
+000215*                OWN ROW-BUILDING PICKED UP SO A CALLER GETS THE  *
+000220*                SAME BANNER EITHER WAY IT'S PRODUCED.             *
+000225* 08/09/26  DPS  1000-VALIDATE-PARMS NOW REJECTS A ONE-ROW HEIGHT *
+000230*                THE SAME WAY IT ALREADY REJECTED A ZERO HEIGHT,  *
+000235*                MATCHING THE THRESHOLD STARTRIANGLE'S OWN        *
+000240*                CONTROL-CARD VALIDATION USES, AND DROPPED THE    *
+000245*                HEIGHT-EXCEEDS-WIDTH CHECK IN FAVOR OF A DIRECT  *
+000250*                HEIGHT-EXCEEDS-132 CHECK AGAINST THE LINE        *
+000255*                TABLE'S REAL CAPACITY, FOR THE SAME REASON.       *
+000260******************************************************************
+000265*
+000270* PURPOSE.  BUILDS A STAR TRIANGLE OR DIAMOND OF THE REQUESTED
+000275*           HEIGHT/WIDTH/FILL CHARACTER INTO LS-BANNER-TABLE FOR
+000280*           A CALLING PROGRAM TO DISPOSE OF HOWEVER IT NEEDS TO.
+000285*
+000290 ENVIRONMENT DIVISION.
+000295 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.  IBM-370.
+000305 OBJECT-COMPUTER.  IBM-370.
+000310******************************************************************
+000315* DATA DIVISION                                                 *
+000320******************************************************************
+000325 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000335 01  WS-ROW                   PIC 9(03) COMP.
+000340 01  WS-COL                   PIC 9(03) COMP.
+000345 01  WS-COLS-THIS-ROW         PIC 9(03) COMP.
+000350 01  WS-DESC-START            PIC 9(03) COMP.
+000355******************************************************************
+000360* LINKAGE SECTION                                               *
+000365******************************************************************
+000370 LINKAGE SECTION.
+000375 01  LS-HEIGHT                PIC 9(03).
+000380 01  LS-WIDTH                 PIC 9(03).
+000385 01  LS-FILL-CHAR             PIC X(01).
+000390 01  LS-SHAPE                 PIC X(01).
+000395     88  LS-SHAPE-TRIANGLE        VALUE 'T'.
+000400     88  LS-SHAPE-DIAMOND         VALUE 'D'.
+000405 01  LS-RETURN-CODE           PIC 9(02).
+000410 01  LS-LINE-COUNT            PIC 9(03) COMP.
+000415 01  LS-BANNER-TABLE.
+000420     COPY BANNTBL.
+000425******************************************************************
+000430* PROCEDURE DIVISION                                            *
+000435******************************************************************
+000440 PROCEDURE DIVISION USING LS-HEIGHT LS-WIDTH LS-FILL-CHAR
+000445     LS-SHAPE LS-RETURN-CODE LS-LINE-COUNT LS-BANNER-TABLE.
+000450 0000-MAINLINE.
+000455     MOVE ZERO TO LS-RETURN-CODE
+000460     MOVE ZERO TO LS-LINE-COUNT
+000465     PERFORM 1000-VALIDATE-PARMS THRU 1000-EXIT
+000470     IF LS-RETURN-CODE = ZERO
+000475         PERFORM 2000-BUILD-BANNER THRU 2000-EXIT
+000480     END-IF
+000485     GOBACK.
+000490******************************************************************
+000495*    1000-VALIDATE-PARMS THRU 1000-EXIT                         *
+000500*    SAME GUARDRAILS THE BATCH DRIVER'S CONTROL-CARD VALIDATION  *
+000505*    ENFORCES, SINCE A CALLING PROGRAM CAN HAND IN JUST AS BAD    *
+000510*    A HEIGHT/WIDTH/FILL/SHAPE AS A MISPUNCHED CONTROL CARD CAN.  *
+000515******************************************************************
+000520 1000-VALIDATE-PARMS.
+000525     IF LS-HEIGHT < 2
+000530         DISPLAY 'BANNERSUB0010E - HEIGHT MUST BE AT LEAST 2'
+000535             ' (A HEIGHT OF 1 PRODUCES NO BANNER ROWS)'
+000540         MOVE 16 TO LS-RETURN-CODE
+000545     END-IF
+000550     IF LS-RETURN-CODE = ZERO AND LS-WIDTH = ZERO
+000555         DISPLAY 'BANNERSUB0011E - WIDTH MUST BE GREATER THAN'
+000560             ' ZERO'
+000565         MOVE 16 TO LS-RETURN-CODE
+000570     END-IF
+000575     IF LS-RETURN-CODE = ZERO AND LS-WIDTH > 132
+000580         DISPLAY 'BANNERSUB0012E - WIDTH EXCEEDS 132 COLUMN'
+000585             ' CAPACITY'
+000590         MOVE 16 TO LS-RETURN-CODE
+000595     END-IF
+000600     IF LS-RETURN-CODE = ZERO AND LS-HEIGHT > 132
+000605         DISPLAY 'BANNERSUB0013E - HEIGHT EXCEEDS 132 ROW LINE'
+000610             ' TABLE CAPACITY'
+000615         MOVE 16 TO LS-RETURN-CODE
+000620     END-IF
+000625     IF LS-RETURN-CODE = ZERO
+000630         IF NOT LS-SHAPE-TRIANGLE AND NOT LS-SHAPE-DIAMOND
+000635             DISPLAY 'BANNERSUB0014E - INVALID SHAPE CODE '
+000640                 LS-SHAPE
+000645             MOVE 16 TO LS-RETURN-CODE
+000650         END-IF
+000655     END-IF
+000660     IF LS-RETURN-CODE = ZERO AND LS-FILL-CHAR = SPACE
+000665         DISPLAY 'BANNERSUB0015E - FILL CHARACTER MUST NOT BE'
+000670             ' BLANK'
+000675         MOVE 16 TO LS-RETURN-CODE
+000680     END-IF.
+000685 1000-EXIT.
+000690     EXIT.
+000695******************************************************************
+000700*    2000-BUILD-BANNER THRU 2000-EXIT                           *
+000705******************************************************************
+000710 2000-BUILD-BANNER.
+000715     PERFORM 2100-BUILD-ONE-ROW THRU 2100-EXIT
+000720         VARYING WS-ROW FROM 1 BY 1 UNTIL WS-ROW >= LS-HEIGHT
+000725     IF LS-SHAPE-DIAMOND AND LS-HEIGHT > 1
+000730         COMPUTE WS-DESC-START = LS-HEIGHT - 2
+000735         PERFORM 2100-BUILD-ONE-ROW THRU 2100-EXIT
+000740             VARYING WS-ROW FROM WS-DESC-START BY -1
+000745             UNTIL WS-ROW < 1
+000750     END-IF.
+000755 2000-EXIT.
+000760     EXIT.
+000765 2100-BUILD-ONE-ROW.
+000770     COMPUTE WS-COLS-THIS-ROW =
+000775         (WS-ROW * LS-WIDTH) / (LS-HEIGHT - 1)
+000780     IF WS-COLS-THIS-ROW < 1
+000785         MOVE 1 TO WS-COLS-THIS-ROW
+000790     END-IF
+000795     ADD 1 TO LS-LINE-COUNT
+000800     MOVE SPACES TO BANN-LINE-TBL (LS-LINE-COUNT)
+000805     PERFORM 2110-FILL-ONE-CHAR THRU 2110-EXIT
+000810         VARYING WS-COL FROM 1 BY 1
+000815         UNTIL WS-COL > WS-COLS-THIS-ROW.
+000820 2100-EXIT.
+000825     EXIT.
+000830 2110-FILL-ONE-CHAR.
+000835     MOVE LS-FILL-CHAR TO
+000840         BANN-LINE-TBL (LS-LINE-COUNT) (WS-COL:1).
+000845 2110-EXIT.
+000850     EXIT.
